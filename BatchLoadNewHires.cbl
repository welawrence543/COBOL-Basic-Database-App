@@ -0,0 +1,107 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Batch-load new hires from NewHireFile into EmployeeFile
+      *          using the same write/duplicate-ID logic as AddEmployee.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BatchLoadNewHires.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EmployeeFile ASSIGN TO "C:\Users\welaw\employee.txt"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS EmployeeID
+               ALTERNATE RECORD KEY IS LastName WITH DUPLICATES.
+           SELECT AuditFile ASSIGN TO "C:\Users\welaw\audit.txt"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT NewHireFile ASSIGN TO "C:\Users\welaw\newhire.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT DepartmentFile ASSIGN TO "C:\Users\welaw\dept.txt"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS DepartmentCode.
+           SELECT BackupFile ASSIGN TO DYNAMIC BackupFileName
+               ORGANIZATION IS SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD EmployeeFile.
+       COPY EmployeeRecord.
+
+       FD AuditFile.
+       COPY AuditRecord.
+
+       FD DepartmentFile.
+       COPY DepartmentRecord.
+
+       FD BackupFile.
+       01 BackupRecord PIC X(74).
+
+       FD NewHireFile.
+       01 NewHireRecord.
+           02 NH-EmployeeID PIC 99.
+           02 NH-FirstName PIC X(15).
+           02 NH-LastName PIC X(15).
+           02 NH-Department PIC X(4).
+           02 NH-JobTitle PIC X(20).
+           02 NH-Salary PIC 9(7)V99.
+           02 NH-HireDate PIC 9(8).
+
+       WORKING-STORAGE SECTION.
+       01 EndOfFileSwitch PIC X VALUE 'N'.
+           88 EndOfFile VALUE 'Y'.
+       01 AddedCount PIC 9(4) VALUE ZERO.
+       01 RejectedCount PIC 9(4) VALUE ZERO.
+       01 BackupFileName PIC X(60).
+       01 BackupDate PIC 9(14).
+       COPY WriteResultFlags.
+
+       PROCEDURE DIVISION.
+       StartPara.
+           PERFORM BackupEmployeeFile.
+           OPEN I-O EmployeeFile.
+           OPEN EXTEND AuditFile.
+           OPEN INPUT DepartmentFile.
+           OPEN INPUT NewHireFile.
+           PERFORM UNTIL EndOfFile
+               READ NewHireFile
+                   AT END MOVE 'Y' TO EndOfFileSwitch
+               END-READ
+               IF NOT EndOfFile
+                   PERFORM LoadOneNewHire
+               END-IF
+           END-PERFORM.
+           CLOSE NewHireFile.
+           CLOSE EmployeeFile.
+           CLOSE AuditFile.
+           CLOSE DepartmentFile.
+           DISPLAY " ".
+           DISPLAY "New hire batch complete.".
+           DISPLAY AddedCount " added.".
+           DISPLAY RejectedCount " rejected.".
+           STOP RUN.
+
+       LoadOneNewHire.
+           MOVE NH-EmployeeID TO EmployeeID.
+           MOVE NH-FirstName TO FirstName.
+           MOVE NH-LastName TO LastName.
+           MOVE NH-Department TO Department.
+           MOVE NH-JobTitle TO JobTitle.
+           MOVE NH-Salary TO Salary.
+           MOVE NH-HireDate TO HireDate.
+           PERFORM WriteNewEmployeeRecord.
+           IF WriteOK
+               ADD 1 TO AddedCount
+               DISPLAY "Added " EmployeeID
+           ELSE
+               ADD 1 TO RejectedCount
+               DISPLAY "Rejected " EmployeeID " - " WriteResult
+           END-IF.
+
+       COPY WriteNewEmployeeLogic.
+
+       COPY WriteAuditRecordLogic.
+
+       COPY BackupEmployeeFileLogic.
