@@ -0,0 +1,83 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Reconciliation report - scans EmployeeFile for any two
+      *          EmployeeIDs sharing the same First/Last name pair.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DuplicateNameReport.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EmployeeFile ASSIGN TO "C:\Users\welaw\employee.txt"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS EmployeeID
+               ALTERNATE RECORD KEY IS LastName WITH DUPLICATES.
+       DATA DIVISION.
+       FILE SECTION.
+       FD EmployeeFile.
+       COPY EmployeeRecord.
+
+       WORKING-STORAGE SECTION.
+       01 EndOfFileSwitch PIC X VALUE 'N'.
+           88 EndOfFile VALUE 'Y'.
+       01 EmployeeTable.
+           02 EmployeeTableEntry OCCURS 100 TIMES.
+               03 TableEmployeeID PIC 99.
+               03 TableFirstName PIC X(15).
+               03 TableLastName PIC X(15).
+       01 TableCount PIC 9(4) VALUE ZERO.
+       01 DuplicateCount PIC 9(4) VALUE ZERO.
+       01 OuterIdx PIC 9(4).
+       01 CompareIdx PIC 9(4).
+
+       PROCEDURE DIVISION.
+       StartPara.
+           PERFORM LoadEmployeeTable.
+           DISPLAY " ".
+           DISPLAY "Duplicate name reconciliation report".
+           DISPLAY " ".
+           MOVE 1 TO OuterIdx.
+           PERFORM UNTIL OuterIdx > TableCount
+               COMPUTE CompareIdx = OuterIdx + 1
+               PERFORM UNTIL CompareIdx > TableCount
+                   IF TableFirstName(OuterIdx) =
+                           TableFirstName(CompareIdx)
+                       AND TableLastName(OuterIdx) =
+                           TableLastName(CompareIdx)
+                       PERFORM DisplayDuplicatePair
+                   END-IF
+                   ADD 1 TO CompareIdx
+               END-PERFORM
+               ADD 1 TO OuterIdx
+           END-PERFORM.
+           DISPLAY " ".
+           DISPLAY DuplicateCount " duplicate name pair(s) found".
+           STOP RUN.
+
+       LoadEmployeeTable.
+           OPEN INPUT EmployeeFile.
+           MOVE LOW-VALUES TO EmployeeID.
+           START EmployeeFile KEY IS GREATER THAN OR EQUAL EmployeeID
+               INVALID KEY MOVE 'Y' TO EndOfFileSwitch
+           END-START.
+           PERFORM UNTIL EndOfFile
+               READ EmployeeFile NEXT RECORD
+                   AT END MOVE 'Y' TO EndOfFileSwitch
+               END-READ
+               IF NOT EndOfFile
+                   ADD 1 TO TableCount
+                   MOVE EmployeeID TO TableEmployeeID(TableCount)
+                   MOVE FirstName TO TableFirstName(TableCount)
+                   MOVE LastName TO TableLastName(TableCount)
+               END-IF
+           END-PERFORM.
+           CLOSE EmployeeFile.
+
+       DisplayDuplicatePair.
+           DISPLAY "Possible duplicate: ID " TableEmployeeID(OuterIdx)
+               " and ID " TableEmployeeID(CompareIdx) " both named "
+               TableFirstName(OuterIdx) " " TableLastName(OuterIdx).
+           ADD 1 TO DuplicateCount.
