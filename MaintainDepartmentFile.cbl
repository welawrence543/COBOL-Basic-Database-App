@@ -0,0 +1,79 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Maintain the DepartmentFile master (add/list valid
+      *          department codes) that AddEmployee, UpdateEmployee and
+      *          BatchLoadNewHires validate against before writing
+      *          EmployeeFile. DepartmentFile is indexed, so this is the
+      *          only way to seed or grow it - there is no way to
+      *          hand-edit it outside a COBOL program.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MaintainDepartmentFile.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DepartmentFile ASSIGN TO "C:\Users\welaw\dept.txt"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS DepartmentCode.
+       DATA DIVISION.
+       FILE SECTION.
+       FD DepartmentFile.
+       COPY DepartmentRecord.
+
+       WORKING-STORAGE SECTION.
+       01 UserInput PIC 9.
+       01 StayOpen PIC X VALUE 'Y'.
+       01 EndOfFileSwitch PIC X VALUE 'N'.
+           88 EndOfFile VALUE 'Y'.
+
+       PROCEDURE DIVISION.
+       StartPara.
+           OPEN I-O DepartmentFile.
+           PERFORM UNTIL StayOpen='N'
+               DISPLAY " "
+               DISPLAY "Department File Maintenance"
+               DISPLAY "1 to add department"
+               DISPLAY "2 to list departments"
+               DISPLAY "0 to exit program"
+               DISPLAY " "
+               ACCEPT UserInput
+               EVALUATE UserInput
+                   WHEN 1 PERFORM AddDepartment
+                   WHEN 2 PERFORM ListDepartments
+                   WHEN OTHER MOVE 'N' TO StayOpen
+               END-EVALUATE
+           END-PERFORM.
+           CLOSE DepartmentFile.
+           STOP RUN.
+
+       AddDepartment.
+           DISPLAY " "
+           DISPLAY "Enter department code ".
+           ACCEPT DepartmentCode.
+           DISPLAY "Enter department name ".
+           ACCEPT DepartmentName.
+           WRITE DepartmentData
+               INVALID KEY DISPLAY "Department code already exists"
+               NOT INVALID KEY DISPLAY "Department added"
+           END-WRITE.
+
+       ListDepartments.
+           MOVE 'N' TO EndOfFileSwitch.
+           MOVE LOW-VALUES TO DepartmentCode.
+           DISPLAY " ".
+           DISPLAY "DepartmentCode  DepartmentName".
+           START DepartmentFile KEY IS GREATER THAN OR EQUAL
+                   DepartmentCode
+               INVALID KEY MOVE 'Y' TO EndOfFileSwitch
+           END-START.
+           PERFORM UNTIL EndOfFile
+               READ DepartmentFile NEXT RECORD
+                   AT END MOVE 'Y' TO EndOfFileSwitch
+               END-READ
+               IF NOT EndOfFile
+                   DISPLAY DepartmentCode "  " DepartmentName
+               END-IF
+           END-PERFORM.
