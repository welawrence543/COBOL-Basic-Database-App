@@ -0,0 +1,64 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Export EmployeeFile to a comma-delimited CSV file for
+      *          the payroll system.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ExportEmployeeCSV.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EmployeeFile ASSIGN TO "C:\Users\welaw\employee.txt"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS EmployeeID
+               ALTERNATE RECORD KEY IS LastName WITH DUPLICATES.
+           SELECT CSVFile ASSIGN TO "C:\Users\welaw\employee_export.csv"
+               ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD EmployeeFile.
+       COPY EmployeeRecord.
+
+       FD CSVFile.
+       01 CSVRecord PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01 EndOfFileSwitch PIC X VALUE 'N'.
+           88 EndOfFile VALUE 'Y'.
+       01 EmployeeCount PIC 9(4) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       StartPara.
+           OPEN INPUT EmployeeFile.
+           OPEN OUTPUT CSVFile.
+           MOVE LOW-VALUES TO EmployeeID.
+           START EmployeeFile KEY IS GREATER THAN OR EQUAL EmployeeID
+               INVALID KEY MOVE 'Y' TO EndOfFileSwitch
+           END-START.
+           PERFORM UNTIL EndOfFile
+               READ EmployeeFile NEXT RECORD
+                   AT END MOVE 'Y' TO EndOfFileSwitch
+               END-READ
+               IF NOT EndOfFile
+                   PERFORM WriteCSVLine
+               END-IF
+           END-PERFORM.
+           CLOSE EmployeeFile.
+           CLOSE CSVFile.
+           DISPLAY " ".
+           DISPLAY EmployeeCount " employees exported to CSV".
+           STOP RUN.
+
+       WriteCSVLine.
+           MOVE SPACES TO CSVRecord.
+           STRING EmployeeID DELIMITED BY SIZE
+                   "," DELIMITED BY SIZE
+                   FUNCTION TRIM(FirstName) DELIMITED BY SIZE
+                   "," DELIMITED BY SIZE
+                   FUNCTION TRIM(LastName) DELIMITED BY SIZE
+               INTO CSVRecord.
+           WRITE CSVRecord.
+           ADD 1 TO EmployeeCount.
