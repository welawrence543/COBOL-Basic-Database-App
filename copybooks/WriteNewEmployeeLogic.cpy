@@ -0,0 +1,28 @@
+      ******************************************************************
+      * WriteNewEmployeeLogic.cpy
+      * Shared "add a new employee" write, used by both the interactive
+      * AddEmployee menu option and the new-hire batch loader so both
+      * enforce the same duplicate-ID check and audit logging. Caller
+      * must have EmployeeData already populated and EmployeeFile open
+      * I-O. Result comes back in WriteResult (see
+      * WriteResultFlags.cpy).
+      ******************************************************************
+       WriteNewEmployeeRecord.
+           MOVE 'OK' TO WriteResult.
+           MOVE Department TO DepartmentCode.
+           READ DepartmentFile
+               INVALID KEY MOVE 'BADDEPT' TO WriteResult
+           END-READ.
+           IF NOT WriteBadDept
+               MOVE 'A' TO EmployeeStatus
+               WRITE EmployeeData
+                   INVALID KEY MOVE 'DUPID' TO WriteResult
+                   NOT INVALID KEY
+                       MOVE 'OK' TO WriteResult
+                       MOVE SPACES TO AuditOldFirstName AuditOldLastName
+                       MOVE FirstName TO AuditNewFirstName
+                       MOVE LastName TO AuditNewLastName
+                       MOVE 'A' TO AuditActionCode
+                       PERFORM WriteAuditRecord
+               END-WRITE
+           END-IF.
