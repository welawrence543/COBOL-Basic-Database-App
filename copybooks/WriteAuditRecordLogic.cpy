@@ -0,0 +1,11 @@
+      ******************************************************************
+      * WriteAuditRecordLogic.cpy
+      * Appends one AuditRecord using the current EmployeeID and
+      * whatever Audit* fields the caller already populated. COPY this
+      * into PROCEDURE DIVISION of any program that keeps AuditFile
+      * open EXTEND and wants to log an add/update/delete.
+      ******************************************************************
+       WriteAuditRecord.
+           MOVE EmployeeID TO AuditEmployeeID.
+           MOVE FUNCTION CURRENT-DATE(1:14) TO AuditTimestamp.
+           WRITE AuditRecord.
