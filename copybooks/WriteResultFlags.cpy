@@ -0,0 +1,8 @@
+      ******************************************************************
+      * WriteResultFlags.cpy
+      * Result of WriteNewEmployeeRecord (see WriteNewEmployeeLogic.cpy)
+      ******************************************************************
+       01 WriteResult PIC X(8) VALUE SPACES.
+           88 WriteOK VALUE 'OK'.
+           88 WriteDupID VALUE 'DUPID'.
+           88 WriteBadDept VALUE 'BADDEPT'.
