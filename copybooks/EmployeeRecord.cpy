@@ -0,0 +1,17 @@
+      ******************************************************************
+      * EmployeeRecord.cpy
+      * Record layout for EmployeeFile, shared by every program that
+      * opens EmployeeFile so the layout only has to change in one place.
+      ******************************************************************
+       01 EmployeeData.
+           02 EmployeeID PIC 99.
+           02 FirstName PIC X(15).
+           02 LastName PIC X(15).
+           88 WSEOF VALUE HIGH-VALUE.
+           02 Department PIC X(4).
+           02 JobTitle PIC X(20).
+           02 Salary PIC 9(7)V99.
+           02 HireDate PIC 9(8).
+           02 EmployeeStatus PIC X VALUE 'A'.
+               88 EmployeeActive VALUE 'A'.
+               88 EmployeeTerminated VALUE 'T'.
