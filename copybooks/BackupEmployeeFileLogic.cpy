@@ -0,0 +1,35 @@
+      ******************************************************************
+      * BackupEmployeeFileLogic.cpy
+      * Shared "back up EmployeeFile before opening it I-O" logic, used
+      * by every program that writes EmployeeFile (the interactive menu
+      * and the new-hire batch loader) so a bad run can always be
+      * restored from the dated copy this makes just before opening.
+      * Caller must declare EmployeeFile, BackupFile, BackupFileName,
+      * BackupDate and EndOfFileSwitch/EndOfFile exactly as
+      * DatabaseCOBOL.cbl does.
+      ******************************************************************
+       BackupEmployeeFile.
+           MOVE FUNCTION CURRENT-DATE(1:14) TO BackupDate.
+           STRING "C:\Users\welaw\employee_backup_" DELIMITED BY SIZE
+                   BackupDate DELIMITED BY SIZE
+                   ".txt" DELIMITED BY SIZE
+               INTO BackupFileName.
+           MOVE 'N' TO EndOfFileSwitch.
+           OPEN INPUT EmployeeFile.
+           OPEN OUTPUT BackupFile.
+           MOVE LOW-VALUES TO EmployeeID.
+           START EmployeeFile KEY IS GREATER THAN OR EQUAL EmployeeID
+               INVALID KEY MOVE 'Y' TO EndOfFileSwitch
+           END-START.
+           PERFORM UNTIL EndOfFile
+               READ EmployeeFile NEXT RECORD
+                   AT END MOVE 'Y' TO EndOfFileSwitch
+               END-READ
+               IF NOT EndOfFile
+                   MOVE EmployeeData TO BackupRecord
+                   WRITE BackupRecord
+               END-IF
+           END-PERFORM.
+           CLOSE EmployeeFile.
+           CLOSE BackupFile.
+           DISPLAY "EmployeeFile backed up to " BackupFileName.
