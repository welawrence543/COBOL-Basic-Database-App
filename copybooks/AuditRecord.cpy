@@ -0,0 +1,16 @@
+      ******************************************************************
+      * AuditRecord.cpy
+      * Record layout for AuditFile, shared by every program that
+      * appends add/update/delete history for EmployeeFile.
+      ******************************************************************
+       01 AuditRecord.
+           02 AuditEmployeeID PIC 99.
+           02 AuditActionCode PIC X.
+               88 AuditAdd VALUE 'A'.
+               88 AuditUpdate VALUE 'U'.
+               88 AuditDelete VALUE 'D'.
+           02 AuditTimestamp PIC 9(14).
+           02 AuditOldFirstName PIC X(15).
+           02 AuditOldLastName PIC X(15).
+           02 AuditNewFirstName PIC X(15).
+           02 AuditNewLastName PIC X(15).
