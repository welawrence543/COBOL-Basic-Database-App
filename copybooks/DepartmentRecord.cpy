@@ -0,0 +1,9 @@
+      ******************************************************************
+      * DepartmentRecord.cpy
+      * Record layout for DepartmentFile, the master list of valid
+      * department codes that AddEmployee/UpdateEmployee validate
+      * against before writing EmployeeFile.
+      ******************************************************************
+       01 DepartmentData.
+           02 DepartmentCode PIC X(4).
+           02 DepartmentName PIC X(20).
