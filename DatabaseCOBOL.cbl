@@ -1,110 +1,287 @@
-      ******************************************************************
-      * Author:
-      * Date:
-      * Purpose:
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. YOUR-PROGRAM-NAME.
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-           SELECT EmployeeFile ASSIGN TO "C:\Users\welaw\employee.txt"
-               ORGANIZATION IS INDEXED
-               ACCESS MODE IS RANDOM
-               RECORD KEY IS EmployeeID.
-       DATA DIVISION.
-       FILE SECTION.
-       FD EmployeeFile.
-       01 EmployeeData.
-           02 EmployeeID PIC 99.
-           02 FirstName PIC X(15).
-           02 LastName PIC X(15).
-           88 WSEOF VALUE HIGH-VALUE.
-
-       WORKING-STORAGE SECTION.
-       01 UserInput PIC 9.
-       01 StayOpen PIC X VALUE 'Y'.
-       01 EmployeeExists PIC X.
-
-
-       PROCEDURE DIVISION.
-       StartPara.
-           OPEN I-O EmployeeFile.
-           PERFORM UNTIL StayOpen='N'
-               DISPLAY " "
-               DISPLAY "Employee Records"
-               DISPLAY "1 to add employee"
-               DISPLAY "2 to delete employee"
-               DISPLAY "3 to update employee"
-               DISPLAY "4 to get employee"
-               DISPLAY "0 to exit program"
-               DISPLAY " "
-               ACCEPT UserInput
-               EVALUATE UserInput
-                   WHEN 1 PERFORM AddEmployee
-                   WHEN 2 PERFORM DeleteEmployee
-                   WHEN 3 PERFORM UpdateEmployee
-                   WHEN 4 PERFORM GetEmployee
-                   WHEN OTHER move 'N' TO StayOpen
-               END-EVALUATE
-           END-PERFORM.
-           CLOSE EmployeeFile.
-           STOP RUN.
-
-       AddEmployee.
-           DISPLAY " "
-           DISPLAY "Enter Employee ID ".
-           ACCEPT EmployeeID.
-           DISPLAY "Enter first name ".
-           ACCEPT FirstName.
-           DISPLAY "Enter last name ".
-           ACCEPT LastName.
-           DISPLAY " "
-           WRITE EmployeeData
-               INVALID KEY DISPLAY "ID taken"
-           END-WRITE.
-
-       DeleteEmployee.
-           DISPLAY " "
-           DISPLAY "Enter employee ID to delete ".
-           ACCEPT EmployeeID.
-           DELETE EmployeeFile
-               INVALID KEY DISPLAY "Key does not exist"
-           END-DELETE.
-
-       UpdateEmployee.
-           MOVE 'Y' TO EmployeeExists.
-           DISPLAY " "
-           DISPLAY "Enter ID to update ".
-           ACCEPT EmployeeID.
-           READ EmployeeFile
-               INVALID KEY MOVE 'N' TO EmployeeExists
-           END-READ
-           IF EmployeeExists='N'
-               DISPLAY "Employee doesn't exist"
-           ELSE
-               DISPLAY "Enter the new first name "
-               ACCEPT FirstName
-               DISPLAY "Enter the new last name "
-               ACCEPT LastName
-           END-IF.
-           REWRITE EmployeeData
-               INVALID KEY DISPLAY "Employee Not Updated"
-           END-REWRITE.
-
-       GetEmployee.
-           MOVE 'Y' TO EmployeeExists.
-           DISPLAY " "
-           DISPLAY "Enter ID to find ".
-           ACCEPT EmployeeID.
-           READ EmployeeFile
-               INVALID KEY MOVE 'N' TO EmployeeExists
-           END-READ
-           IF EmployeeExists='N'
-               DISPLAY "Employee doesn't exist"
-           ELSE
-               DISPLAY "ID " EmployeeID
-               DISPLAY "First Name " FirstName
-               DISPLAY "Last name " LastName
-           END-IF.
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. YOUR-PROGRAM-NAME.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EmployeeFile ASSIGN TO "C:\Users\welaw\employee.txt"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS EmployeeID
+               ALTERNATE RECORD KEY IS LastName WITH DUPLICATES.
+           SELECT AuditFile ASSIGN TO "C:\Users\welaw\audit.txt"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT BackupFile ASSIGN TO DYNAMIC BackupFileName
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT DepartmentFile ASSIGN TO "C:\Users\welaw\dept.txt"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS DepartmentCode.
+       DATA DIVISION.
+       FILE SECTION.
+       FD EmployeeFile.
+       COPY EmployeeRecord.
+
+       FD AuditFile.
+       COPY AuditRecord.
+
+       FD BackupFile.
+       01 BackupRecord PIC X(74).
+
+       FD DepartmentFile.
+       COPY DepartmentRecord.
+
+       WORKING-STORAGE SECTION.
+       01 BackupFileName PIC X(60).
+       01 BackupDate PIC 9(14).
+       01 UserInput PIC 9.
+       01 StayOpen PIC X VALUE 'Y'.
+       01 EmployeeExists PIC X.
+       01 EndOfFileSwitch PIC X VALUE 'N'.
+           88 EndOfFile VALUE 'Y'.
+       01 EmployeeCount PIC 9(4) VALUE ZERO.
+       01 OldFirstName PIC X(15).
+       01 OldLastName PIC X(15).
+       01 SearchLastName PIC X(15).
+       01 MatchCount PIC 9(4).
+       01 IncludeTerminated PIC X VALUE 'N'.
+       COPY WriteResultFlags.
+
+
+       PROCEDURE DIVISION.
+       StartPara.
+           PERFORM BackupEmployeeFile.
+           OPEN I-O EmployeeFile.
+           OPEN EXTEND AuditFile.
+           OPEN INPUT DepartmentFile.
+           PERFORM UNTIL StayOpen='N'
+               DISPLAY " "
+               DISPLAY "Employee Records"
+               DISPLAY "1 to add employee"
+               DISPLAY "2 to delete employee"
+               DISPLAY "3 to update employee"
+               DISPLAY "4 to get employee"
+               DISPLAY "5 to list all employees"
+               DISPLAY "6 to search by last name"
+               DISPLAY "0 to exit program"
+               DISPLAY " "
+               ACCEPT UserInput
+               EVALUATE UserInput
+                   WHEN 1 PERFORM AddEmployee
+                   WHEN 2 PERFORM DeleteEmployee
+                   WHEN 3 PERFORM UpdateEmployee
+                   WHEN 4 PERFORM GetEmployee
+                   WHEN 5 PERFORM ListEmployees
+                   WHEN 6 PERFORM SearchByLastName
+                   WHEN OTHER move 'N' TO StayOpen
+               END-EVALUATE
+           END-PERFORM.
+           CLOSE EmployeeFile.
+           CLOSE AuditFile.
+           CLOSE DepartmentFile.
+           STOP RUN.
+
+       AddEmployee.
+           DISPLAY " "
+           DISPLAY "Enter Employee ID ".
+           ACCEPT EmployeeID.
+           DISPLAY "Enter first name ".
+           ACCEPT FirstName.
+           PERFORM UNTIL FirstName NOT = SPACES
+               DISPLAY "First name cannot be blank"
+               DISPLAY "Enter first name "
+               ACCEPT FirstName
+           END-PERFORM.
+           DISPLAY "Enter last name ".
+           ACCEPT LastName.
+           PERFORM UNTIL LastName NOT = SPACES
+               DISPLAY "Last name cannot be blank"
+               DISPLAY "Enter last name "
+               ACCEPT LastName
+           END-PERFORM.
+           DISPLAY "Enter department ".
+           ACCEPT Department.
+           DISPLAY "Enter job title ".
+           ACCEPT JobTitle.
+           DISPLAY "Enter salary ".
+           ACCEPT Salary.
+           DISPLAY "Enter hire date (YYYYMMDD) ".
+           ACCEPT HireDate.
+           DISPLAY " "
+           PERFORM WriteNewEmployeeRecord.
+           IF WriteDupID
+               DISPLAY "ID taken"
+           ELSE IF WriteBadDept
+               DISPLAY "Invalid department code"
+           END-IF.
+
+       DeleteEmployee.
+           MOVE 'Y' TO EmployeeExists.
+           DISPLAY " "
+           DISPLAY "Enter employee ID to delete ".
+           ACCEPT EmployeeID.
+           READ EmployeeFile
+               INVALID KEY MOVE 'N' TO EmployeeExists
+           END-READ
+           IF EmployeeExists='N'
+               DISPLAY "Key does not exist"
+           ELSE IF EmployeeTerminated
+               DISPLAY "Employee is already terminated"
+           ELSE
+               MOVE FirstName TO OldFirstName
+               MOVE LastName TO OldLastName
+               MOVE 'T' TO EmployeeStatus
+               REWRITE EmployeeData
+                   INVALID KEY DISPLAY "Key does not exist"
+                   NOT INVALID KEY
+                       MOVE OldFirstName TO AuditOldFirstName
+                       MOVE OldLastName TO AuditOldLastName
+                       MOVE OldFirstName TO AuditNewFirstName
+                       MOVE OldLastName TO AuditNewLastName
+                       MOVE 'D' TO AuditActionCode
+                       PERFORM WriteAuditRecord
+               END-REWRITE
+           END-IF.
+
+       UpdateEmployee.
+           MOVE 'Y' TO EmployeeExists.
+           DISPLAY " "
+           DISPLAY "Enter ID to update ".
+           ACCEPT EmployeeID.
+           READ EmployeeFile
+               INVALID KEY MOVE 'N' TO EmployeeExists
+           END-READ
+           IF EmployeeExists='N'
+               DISPLAY "Employee doesn't exist"
+           ELSE
+               MOVE FirstName TO OldFirstName
+               MOVE LastName TO OldLastName
+               DISPLAY "Enter the new first name "
+               ACCEPT FirstName
+               DISPLAY "Enter the new last name "
+               ACCEPT LastName
+               DISPLAY "Enter the new department "
+               ACCEPT Department
+               DISPLAY "Enter the new job title "
+               ACCEPT JobTitle
+               DISPLAY "Enter the new salary "
+               ACCEPT Salary
+               DISPLAY "Enter the new hire date (YYYYMMDD) "
+               ACCEPT HireDate
+               MOVE Department TO DepartmentCode
+               READ DepartmentFile
+                   INVALID KEY DISPLAY "Invalid department code"
+                   NOT INVALID KEY
+                       REWRITE EmployeeData
+                           INVALID KEY DISPLAY "Employee Not Updated"
+                           NOT INVALID KEY
+                               MOVE OldFirstName TO AuditOldFirstName
+                               MOVE OldLastName TO AuditOldLastName
+                               MOVE FirstName TO AuditNewFirstName
+                               MOVE LastName TO AuditNewLastName
+                               MOVE 'U' TO AuditActionCode
+                               PERFORM WriteAuditRecord
+                       END-REWRITE
+               END-READ
+           END-IF.
+
+       GetEmployee.
+           MOVE 'Y' TO EmployeeExists.
+           DISPLAY " "
+           DISPLAY "Enter ID to find ".
+           ACCEPT EmployeeID.
+           DISPLAY "Include terminated employees? (Y/N) ".
+           ACCEPT IncludeTerminated.
+           READ EmployeeFile
+               INVALID KEY MOVE 'N' TO EmployeeExists
+           END-READ
+           IF EmployeeExists='Y' AND EmployeeTerminated
+                   AND IncludeTerminated NOT = 'Y'
+               MOVE 'N' TO EmployeeExists
+           END-IF
+           IF EmployeeExists='N'
+               DISPLAY "Employee doesn't exist"
+           ELSE
+               DISPLAY "ID " EmployeeID
+               DISPLAY "First Name " FirstName
+               DISPLAY "Last name " LastName
+               DISPLAY "Department " Department
+               DISPLAY "Job Title " JobTitle
+               DISPLAY "Salary " Salary
+               DISPLAY "Hire Date " HireDate
+               DISPLAY "Status " EmployeeStatus
+           END-IF.
+
+       ListEmployees.
+           MOVE 'N' TO EndOfFileSwitch.
+           MOVE ZERO TO EmployeeCount.
+           MOVE LOW-VALUES TO EmployeeID.
+           DISPLAY " ".
+           DISPLAY "Include terminated employees? (Y/N) ".
+           ACCEPT IncludeTerminated.
+           START EmployeeFile KEY IS GREATER THAN OR EQUAL EmployeeID
+               INVALID KEY MOVE 'Y' TO EndOfFileSwitch
+           END-START.
+           DISPLAY " ".
+           DISPLAY "EmployeeID  FirstName       LastName    Status".
+           PERFORM UNTIL EndOfFile
+               READ EmployeeFile NEXT RECORD
+                   AT END MOVE 'Y' TO EndOfFileSwitch
+               END-READ
+               IF NOT EndOfFile
+                   AND (EmployeeActive OR IncludeTerminated = 'Y')
+                   DISPLAY EmployeeID "  " FirstName "  "
+                       LastName "  " EmployeeStatus
+                   ADD 1 TO EmployeeCount
+               END-IF
+           END-PERFORM.
+           DISPLAY " ".
+           DISPLAY EmployeeCount " employees on file".
+
+       SearchByLastName.
+           MOVE 'N' TO EndOfFileSwitch.
+           MOVE ZERO TO MatchCount.
+           DISPLAY " ".
+           DISPLAY "Enter last name to search ".
+           ACCEPT SearchLastName.
+           DISPLAY "Include terminated employees? (Y/N) ".
+           ACCEPT IncludeTerminated.
+           MOVE SearchLastName TO LastName.
+           START EmployeeFile KEY IS EQUAL LastName
+               INVALID KEY MOVE 'Y' TO EndOfFileSwitch
+           END-START.
+           PERFORM UNTIL EndOfFile
+               READ EmployeeFile NEXT RECORD
+                   AT END MOVE 'Y' TO EndOfFileSwitch
+               END-READ
+               IF NOT EndOfFile AND LastName NOT = SearchLastName
+                   MOVE 'Y' TO EndOfFileSwitch
+               END-IF
+               IF NOT EndOfFile
+                   AND (EmployeeActive OR IncludeTerminated = 'Y')
+                   DISPLAY "ID " EmployeeID
+                   DISPLAY "First Name " FirstName
+                   DISPLAY "Last name " LastName
+                   DISPLAY "Department " Department
+                   DISPLAY "Job Title " JobTitle
+                   DISPLAY "Salary " Salary
+                   DISPLAY "Hire Date " HireDate
+                   DISPLAY "Status " EmployeeStatus
+                   DISPLAY " "
+                   ADD 1 TO MatchCount
+               END-IF
+           END-PERFORM.
+           IF MatchCount = ZERO
+               DISPLAY "No employee found with that last name"
+           END-IF.
+
+       COPY WriteNewEmployeeLogic.
+
+       COPY WriteAuditRecordLogic.
+
+       COPY BackupEmployeeFileLogic.
